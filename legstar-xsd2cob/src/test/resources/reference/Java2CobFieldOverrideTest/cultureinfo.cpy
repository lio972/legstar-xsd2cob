@@ -0,0 +1,3 @@
+       01  cultureInfoParameters.
+         03  cultureCode PIC X(32).
+         03  decimalNumber PIC S9(5)V9(4) COMP-3.
