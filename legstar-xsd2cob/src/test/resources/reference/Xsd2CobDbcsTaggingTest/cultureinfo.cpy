@@ -0,0 +1,16 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for getInfoResponse
+      * Fields whose source culture may report double-byte content are
+      * flagged with a DBCS-ELIGIBLE comment so downstream programs
+      * route them through DBCS-aware MOVE/DISPLAY logic instead of
+      * treating them as plain single-byte EBCDIC text.
+      * ----------------------------------------------------------------
+       01  getInfoResponse.
+           03  R-return.
+             05  currencySymbol PIC X(32).
+      * DBCS-ELIGIBLE: source culture may report a double-byte symbol.
+             05  displayCountry PIC X(32).
+      * DBCS-ELIGIBLE: source culture may report a double-byte name.
+             05  displayLanguage PIC X(32).
+             05  formattedDate PIC X(32).
+             05  formattedDecimalNumber PIC X(32).
