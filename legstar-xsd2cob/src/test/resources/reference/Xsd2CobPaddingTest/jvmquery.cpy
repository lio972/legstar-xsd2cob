@@ -0,0 +1,21 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for jvmQueryReply
+      * padToLength=200 -- FILLER sized against envVarValues at its
+      * declared floor (0 occurrences): counter(4) + country(32) +
+      * currencySymbol(32) + envVarValues(0) + formattedDate(32) +
+      * language(32) = 132, so FILLER(68) brings the floor-case record
+      * to exactly 200 bytes. Each populated envVarValues occurrence
+      * still adds 32 bytes beyond that floor, the same as it would
+      * without padding; padToLength only guarantees the boundary at
+      * the minimum-occurs case.
+      * ----------------------------------------------------------------
+       01  jvmQueryReply.
+           03  OCCURS-COUNTERS--C.
+             05  envVarValues--C PIC 9(9) COMP-5.
+           03  country PIC X(32).
+           03  currencySymbol PIC X(32).
+           03  envVarValues OCCURS 0 TO 10 DEPENDING ON envVarValues--C 
+              PIC X(32).
+           03  formattedDate PIC X(32).
+           03  language PIC X(32).
+           03  FILLER PIC X(68).
