@@ -0,0 +1,9 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for WideSupplierRequest
+      * Two source elements truncated to the same 30-character COBOL
+      * data-name; the second occurrence is disambiguated with a
+      * numeric suffix rather than emitted as a duplicate name.
+      * ----------------------------------------------------------------
+       01  WideSupplierRequest.
+           03  SupplierPreferredDeliveryWindo PIC X(32).
+           03  SupplierPreferredDeliveryWin-2 PIC X(32).
