@@ -0,0 +1,13 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for SourceRequest (excerpt)
+      * syncBinaryFields=true -- COMP-5 fields carry SYNCHRONIZED so the
+      * compiler enforces their natural boundary. No FILLER is inserted
+      * here because R-Source (32 bytes) already leaves Offset on a
+      * 4-byte boundary; FILLER is only emitted ahead of a COMP-5 field
+      * when a preceding field's length would otherwise misalign it.
+      * ----------------------------------------------------------------
+       01  SourceRequest.
+           09  R-Source PIC X(32).
+           09  Offset PIC S9(9) COMP-5 SYNCHRONIZED.
+           09  R-Count PIC S9(9) COMP-5 SYNCHRONIZED.
+           09  FileType PIC X(32).
