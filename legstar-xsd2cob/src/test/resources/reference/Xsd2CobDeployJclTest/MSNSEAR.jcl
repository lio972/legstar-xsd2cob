@@ -0,0 +1,11 @@
+//MSNSEAR  JOB  (ACCTNO),'XSD2COB DEPLOY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Deploys R-Search (member name derived from 01-level record
+//* name R-Search, hyphen stripped, truncated/padded to 8 chars)
+//* into the shared copybook PDS.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSUT1   DD  DSN=DEV.XSD2COB.OUTPUT(RSEARCH),DISP=SHR
+//SYSUT2   DD  DSN=PROD.COPYLIB(RSEARCH),DISP=SHR
+//SYSIN    DD  DUMMY
