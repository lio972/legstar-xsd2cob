@@ -0,0 +1,17 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for R-Search / SearchResponse (excerpt)
+      * shareGroups=true -- the Location shape is factored into
+      * location.cpy and referenced via COPY REPLACING at each level it
+      * appears, instead of being inlined twice.
+      * ----------------------------------------------------------------
+       01  R-Search.
+           03  Request.
+             COPY location.
+       01  SearchResponse.
+           03  Response.
+             05  Responses.
+               07  SourceResponse.
+                 09  Results.
+                   11  Result.
+                     COPY location REPLACING ==05== BY ==13== ==07== BY
+                         ==15==.
