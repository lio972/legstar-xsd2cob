@@ -0,0 +1,10 @@
+      * ----------------------------------------------------------------
+      * Shared repeating group: geographic location. Factored out so
+      * every group that reuses this shape (MSNSearch's Request and
+      * Results.Result) can COPY it instead of carrying its own inline
+      * copy that has to be hand-verified to still match.
+      * ----------------------------------------------------------------
+       05  Location.
+         07  Latitude COMP-2.
+         07  Longitude COMP-2.
+         07  Radius COMP-2.
