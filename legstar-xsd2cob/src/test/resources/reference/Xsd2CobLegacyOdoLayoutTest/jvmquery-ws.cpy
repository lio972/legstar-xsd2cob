@@ -0,0 +1,29 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for JVMQueryException
+      * ----------------------------------------------------------------
+       01  JVMQueryException.
+           03  R-message PIC X(32).
+      * ----------------------------------------------------------------
+      * Generated copybook for queryJvm
+      * legacyOdoLayout=true -- counters stay adjacent to their array,
+      * matching the pre-0.2.2 displacement layout.
+      * ----------------------------------------------------------------
+       01  queryJvm.
+           03  arg0.
+             05  envVarNames--C PIC 9(9) COMP-5.
+             05  envVarNames OCCURS 0 TO 10 DEPENDING ON envVarNames--C 
+                PIC X(32).
+      * ----------------------------------------------------------------
+      * Generated copybook for queryJvmResponse
+      * legacyOdoLayout=true -- counters stay adjacent to their array,
+      * matching the pre-0.2.2 displacement layout.
+      * ----------------------------------------------------------------
+       01  queryJvmResponse.
+           03  R-return.
+             05  envVarValues--C PIC 9(9) COMP-5.
+             05  country PIC X(32).
+             05  currencySymbol PIC X(32).
+             05  envVarValues OCCURS 0 TO 10 DEPENDING ON 
+                 envVarValues--C PIC X(32).
+             05  formattedDate PIC X(32).
+             05  language PIC X(32).
