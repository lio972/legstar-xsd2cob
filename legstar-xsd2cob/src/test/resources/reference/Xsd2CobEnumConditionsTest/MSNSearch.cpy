@@ -0,0 +1,16 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for Request (excerpt)
+      * Level-88 condition names added for xsd:enumeration values.
+      * ----------------------------------------------------------------
+       01  Request.
+           05  SafeSearch PIC X(32).
+             88  SAFESEARCH-STRICT VALUE "Strict".
+             88  SAFESEARCH-MODERATE VALUE "Moderate".
+             88  SAFESEARCH-OFF VALUE "Off".
+           05  Requests.
+             07  SourceRequest.
+               09  FileType PIC X(32).
+                 88  FILETYPE-DOC VALUE "doc".
+                 88  FILETYPE-PDF VALUE "pdf".
+                 88  FILETYPE-HTML VALUE "html".
+                 88  FILETYPE-ANY VALUE "any".
