@@ -0,0 +1,24 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for queryJvm
+      * style=shop -- 4-space indent per nesting depth, PICTURE clauses
+      * aligned to column 40, level numbers incremented by 4 per depth
+      * (01/05/09/13) instead of the tool's default of 2 (01/03/05/07).
+      * ----------------------------------------------------------------
+       01  JVMQueryException.
+           05  R-message               PIC X(32).
+       01  queryJvm.
+           05  OCCURS-COUNTERS--C.
+               09  envVarNames--C      PIC 9(9) COMP-5.
+           05  arg0.
+               09  envVarNames PIC X(32) OCCURS 0 TO 10 DEPENDING ON
+                                            envVarNames--C.
+       01  queryJvmResponse.
+           05  OCCURS-COUNTERS--C.
+               09  envVarValues--C     PIC 9(9) COMP-5.
+           05  R-return.
+               09  country             PIC X(32).
+               09  currencySymbol      PIC X(32).
+               09  envVarValues PIC X(32) OCCURS 0 TO 10 DEPENDING ON
+                                            envVarValues--C.
+               09  formattedDate       PIC X(32).
+               09  language            PIC X(32).
