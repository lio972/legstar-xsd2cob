@@ -0,0 +1,12 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for SupplierAlternative
+      * xsd:choice between ByPartNumber and ByDescription is rendered
+      * as REDEFINES over the widest branch instead of two always-
+      * present groups.
+      * ----------------------------------------------------------------
+       01  SupplierAlternative.
+           03  ByPartNumber.
+             05  PartNumber PIC X(32).
+             05  Revision PIC X(04).
+           03  ByDescription REDEFINES ByPartNumber.
+             05  Description PIC X(36).
