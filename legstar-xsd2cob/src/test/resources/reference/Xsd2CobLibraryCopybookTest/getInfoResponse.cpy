@@ -0,0 +1,11 @@
+       01  getInfoResponse.
+           03  R-return.
+             05  currencySymbol PIC X(32).
+             05  displayCountry PIC X(32).
+             05  displayLanguage PIC X(32).
+             05  formattedDate PIC X(32).
+             05  formattedDecimalNumber PIC X(32).
+             05  serverCultureInfo.
+               07  cultureCode PIC X(32).
+               07  displayCountry PIC X(32).
+               07  displayLanguage PIC X(32).
