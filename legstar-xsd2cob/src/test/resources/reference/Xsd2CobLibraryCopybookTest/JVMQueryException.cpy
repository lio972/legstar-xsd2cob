@@ -0,0 +1,2 @@
+       01  JVMQueryException.
+           03  R-message PIC X(32).
