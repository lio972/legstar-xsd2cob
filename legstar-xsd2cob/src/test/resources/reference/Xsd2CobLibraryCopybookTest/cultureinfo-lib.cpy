@@ -0,0 +1,9 @@
+      * ----------------------------------------------------------------
+      * Consolidated library copybook for the CultureInfo service.
+      * Pulls together every request/response/exception member for the
+      * operation so a new CICS program wires up the whole service with
+      * one COPY statement instead of three.
+      * ----------------------------------------------------------------
+       COPY cultureinfo-exception.
+       COPY getInfo.
+       COPY getInfoResponse.
