@@ -0,0 +1,15 @@
+      * ----------------------------------------------------------------
+      * Consolidated library copybook for the JVM query service. Pulls
+      * together every request/response/exception member for the
+      * operation so a new CICS program wires up the whole service with
+      * one COPY statement instead of three.
+      * queryJvm and queryJvmResponse are independently generated from
+      * their own message parts and each carries its own 03-level
+      * OCCURS-COUNTERS--C group; REPLACING qualifies the response
+      * copy's group so a program that COPYs all three members here can
+      * still reference either counter group unqualified.
+      * ----------------------------------------------------------------
+       COPY JVMQueryException.
+       COPY queryJvm.
+       COPY queryJvmResponse REPLACING ==OCCURS-COUNTERS--C== BY
+           ==RESP-OCCURS-COUNTERS--C==.
