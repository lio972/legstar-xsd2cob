@@ -0,0 +1,10 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for CultureInfoException
+      * expandFaultDetail=true -- additional fault properties from the
+      * source exception are mapped to their own fields instead of
+      * collapsing to a single message field.
+      * ----------------------------------------------------------------
+       01  CultureInfoException.
+           03  R-error-code PIC X(08).
+           03  R-message PIC X(32).
+           03  R-detail PIC X(256).
