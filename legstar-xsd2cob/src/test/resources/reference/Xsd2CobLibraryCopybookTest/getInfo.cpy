@@ -0,0 +1,4 @@
+       01  getInfo.
+           03  arg0.
+             05  cultureCode PIC X(32).
+             05  decimalNumber PIC S9(7)V9(2) COMP-3.
