@@ -0,0 +1,9 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for SupplierMeasurement
+      * xsd:attribute nodes "units" and "version" mapped onto the
+      * enclosing group alongside its child elements.
+      * ----------------------------------------------------------------
+       01  SupplierMeasurement.
+           03  ATTR-units PIC X(08).
+           03  ATTR-version PIC X(04).
+           03  R-Value PIC S9(7)V9(2) COMP-3.
