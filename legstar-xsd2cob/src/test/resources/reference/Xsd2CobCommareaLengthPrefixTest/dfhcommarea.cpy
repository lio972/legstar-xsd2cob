@@ -0,0 +1,12 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for dfhcommarea
+      * commareaLengthPrefix=true -- a 2-byte binary length field is
+      * prefixed ahead of the payload for programs that LINK/XCTL with
+      * an explicit commarea length in front of DFHCOMMAREA.
+      * ----------------------------------------------------------------
+       01  dfhcommarea.
+           03  DFHCOMMAREA-LEN PIC S9(4) COMP.
+           03  OCCURS-COUNTERS--C.
+             05  ListOdo--C PIC 9(9) COMP-5.
+           03  ListOdo OCCURS 1 TO 100 DEPENDING ON ListOdo--C PIC X(5).
+           03  DFHCOMMAREA-TRAILER PIC X(01).
