@@ -0,0 +1,30 @@
+      * ----------------------------------------------------------------
+      * GENERATED COPYBOOK FOR JVMQUERYEXCEPTION
+      * caseFold=upper -- every generated data-name folded to upper
+      * case for LPARs whose case-insensitive listing tools mangle
+      * mixed-case source.
+      * ----------------------------------------------------------------
+       01  JVMQUERYEXCEPTION.
+           03  R-MESSAGE PIC X(32).
+      * ----------------------------------------------------------------
+      * GENERATED COPYBOOK FOR QUERYJVM
+      * ----------------------------------------------------------------
+       01  QUERYJVM.
+           03  OCCURS-COUNTERS--C.
+             05  ENVVARNAMES--C PIC 9(9) COMP-5.
+           03  ARG0.
+             05  ENVVARNAMES OCCURS 0 TO 10 DEPENDING ON ENVVARNAMES--C
+                PIC X(32).
+      * ----------------------------------------------------------------
+      * GENERATED COPYBOOK FOR QUERYJVMRESPONSE
+      * ----------------------------------------------------------------
+       01  QUERYJVMRESPONSE.
+           03  OCCURS-COUNTERS--C.
+             05  ENVVARVALUES--C PIC 9(9) COMP-5.
+           03  R-RETURN.
+             05  COUNTRY PIC X(32).
+             05  CURRENCYSYMBOL PIC X(32).
+             05  ENVVARVALUES OCCURS 0 TO 10 DEPENDING ON 
+                 ENVVARVALUES--C PIC X(32).
+             05  FORMATTEDDATE PIC X(32).
+             05  LANGUAGE PIC X(32).
