@@ -0,0 +1,48 @@
+      * ----------------------------------------------------------------
+      * Flattened human-readable reference layout for one row of
+      * SearchResponse.Response.Responses.SourceResponse.Results.Result
+      * (MSNSearch.cpy). This is NOT the wire format -- the real
+      * copybook still carries Result as an OCCURS DEPENDING ON array;
+      * this "one row = one record" view exists purely so a reviewer
+      * can see a single result's fields without paging through the
+      * nested OCCURS structure.
+      * ----------------------------------------------------------------
+       01  SearchResultRow.
+           03  R-Title PIC X(32).
+           03  Description PIC X(256).
+           03  Url PIC X(32).
+           03  DisplayUrl PIC X(32).
+           03  CacheUrl PIC X(32).
+           03  R-Source PIC X(32).
+           03  SearchTags PIC X(32).
+           03  Phone PIC X(32).
+           03  DateTime.
+             05  Year PIC S9(9) COMP-5.
+             05  Month PIC S9(9) COMP-5.
+             05  R-Day PIC S9(9) COMP-5.
+             05  Hour PIC S9(9) COMP-5.
+             05  Minute PIC S9(9) COMP-5.
+             05  Second PIC S9(9) COMP-5.
+           03  R-Address.
+             05  AddressLine PIC X(32).
+             05  PrimaryCity PIC X(32).
+             05  SecondaryCity PIC X(32).
+             05  Subdivision PIC X(32).
+             05  PostalCode PIC X(32).
+             05  CountryRegion PIC X(32).
+             05  FormattedAddress PIC X(32).
+           03  Location.
+             05  Latitude COMP-2.
+             05  Longitude COMP-2.
+             05  Radius COMP-2.
+           03  Summary PIC X(32).
+           03  ResultType PIC X(32).
+           03  Image.
+             05  ImageURL PIC X(32).
+             05  ImageWidth PIC S9(9) COMP-5.
+             05  ImageHeight PIC S9(9) COMP-5.
+             05  ImageFileSize PIC S9(9) COMP-5.
+             05  ThumbnailURL PIC X(32).
+             05  ThumbnailWidth PIC S9(9) COMP-5.
+             05  ThumbnailHeight PIC S9(9) COMP-5.
+             05  ThumbnailFileSize PIC S9(9) COMP-5.
