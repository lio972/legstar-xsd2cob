@@ -0,0 +1,16 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for getInfoResponse
+      * VALUE clauses added from xsd:element default="..." annotations
+      * so a freshly-allocated copy starts in a known state.
+      * ----------------------------------------------------------------
+       01  getInfoResponse.
+           03  R-return.
+             05  currencySymbol PIC X(32) VALUE SPACES.
+             05  displayCountry PIC X(32) VALUE SPACES.
+             05  displayLanguage PIC X(32) VALUE SPACES.
+             05  formattedDate PIC X(32) VALUE SPACES.
+             05  formattedDecimalNumber PIC X(32) VALUE "0.00".
+             05  serverCultureInfo.
+               07  cultureCode PIC X(32) VALUE "en-US".
+               07  displayCountry PIC X(32) VALUE SPACES.
+               07  displayLanguage PIC X(32) VALUE SPACES.
