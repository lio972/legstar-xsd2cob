@@ -0,0 +1,9 @@
+      * ----------------------------------------------------------------
+      * Record layout for the persistent copybook catalog (indexed by
+      * member name).
+      * ----------------------------------------------------------------
+       01  CATALOG-RECORD.
+           03  CAT-MEMBER-NAME PIC X(08).
+           03  CAT-SOURCE-XSD PIC X(64).
+           03  CAT-GENERATED-DATE PIC X(10).
+           03  CAT-TARGET-SYSTEM PIC X(16).
