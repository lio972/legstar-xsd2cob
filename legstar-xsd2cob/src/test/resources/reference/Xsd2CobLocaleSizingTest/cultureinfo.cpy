@@ -0,0 +1,17 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for getInfoResponse
+      * Field widths taken from the schema's declared maxLength instead
+      * of the tool's blanket 32-byte default, so long native-script
+      * country/language names are not truncated.
+      * ----------------------------------------------------------------
+       01  getInfoResponse.
+           03  R-return.
+             05  currencySymbol PIC X(08).
+             05  displayCountry PIC X(64).
+             05  displayLanguage PIC X(64).
+             05  formattedDate PIC X(32).
+             05  formattedDecimalNumber PIC X(32).
+             05  serverCultureInfo.
+               07  cultureCode PIC X(32).
+               07  displayCountry PIC X(64).
+               07  displayLanguage PIC X(64).
