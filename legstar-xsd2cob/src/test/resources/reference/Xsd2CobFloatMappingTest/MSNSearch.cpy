@@ -0,0 +1,14 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for Request (Location excerpt)
+      * xsd:float fields map to COMP-1 (single precision); xsd:double
+      * fields keep the existing COMP-2 (double precision) mapping.
+      * ----------------------------------------------------------------
+       01  Request.
+           05  Location.
+             07  Latitude COMP-1.
+             07  Longitude COMP-1.
+             07  Radius COMP-1.
+           05  PreciseLocation.
+             07  Latitude COMP-2.
+             07  Longitude COMP-2.
+             07  Radius COMP-2.
