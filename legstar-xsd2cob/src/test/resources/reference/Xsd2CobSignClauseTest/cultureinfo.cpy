@@ -0,0 +1,8 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for cultureInfoParameters
+      * signClause=LEADING SEPARATE -- applied to DISPLAY signed
+      * numerics feeding downstream flat-file consumers.
+      * ----------------------------------------------------------------
+       01  cultureInfoParameters.
+           03  cultureCode PIC X(32).
+           03  decimalNumber PIC S9(7)V9(2) SIGN IS LEADING SEPARATE.
