@@ -0,0 +1,10 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for getInfo
+      * decimalNumber scale pinned to 7 integer / 4 fraction digits by
+      * precision-overrides.properties, overriding the tool default of
+      * 7 integer / 2 fraction digits.
+      * ----------------------------------------------------------------
+       01  getInfo.
+           03  arg0.
+             05  cultureCode PIC X(32).
+             05  decimalNumber PIC S9(7)V9(4) COMP-3.
