@@ -0,0 +1,11 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for queryJvm
+      * OCCURS ceiling taken from occurs-overrides.properties
+      * (envVarNames=25), overriding the tool default of 10.
+      * ----------------------------------------------------------------
+       01  queryJvm.
+           03  OCCURS-COUNTERS--C.
+             05  envVarNames--C PIC 9(9) COMP-5.
+           03  arg0.
+             05  envVarNames OCCURS 0 TO 25 DEPENDING ON envVarNames--C 
+                PIC X(32).
