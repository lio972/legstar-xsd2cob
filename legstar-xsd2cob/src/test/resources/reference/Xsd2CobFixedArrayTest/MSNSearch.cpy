@@ -0,0 +1,12 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for Request (SearchLocale excerpt)
+      * SearchLocale is declared minOccurs="3" maxOccurs="3" in the
+      * source schema (a fixed trilingual search always supplies
+      * exactly three locale codes) -- emitted as a plain OCCURS with
+      * no counter field or ODO machinery, unlike SortBy/ResultFields
+      * in the same group which stay OCCURS 1 TO 10 DEPENDING ON.
+      * ----------------------------------------------------------------
+       01  Request.
+           05  Requests.
+             07  SourceRequest.
+               09  SearchLocale PIC X(08) OCCURS 3 TIMES.
