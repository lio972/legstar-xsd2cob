@@ -0,0 +1,13 @@
+      * ----------------------------------------------------------------
+      * Generated copybook for queryJvm
+      * WARNING: envVarNames declares maxOccurs="unbounded" in the
+      * source schema; clamped to the working ceiling of 10. Data
+      * beyond the 10th occurrence will be silently dropped by any
+      * program that reads this record.
+      * ----------------------------------------------------------------
+       01  queryJvm.
+           03  OCCURS-COUNTERS--C.
+             05  envVarNames--C PIC 9(9) COMP-5.
+           03  arg0.
+             05  envVarNames OCCURS 0 TO 10 DEPENDING ON envVarNames--C 
+                PIC X(32).
